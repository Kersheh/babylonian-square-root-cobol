@@ -0,0 +1,62 @@
+//SQRTJOB  JOB (ACCT),'BABYLONIAN SQRT',CLASS=A,MSGCLASS=X,
+//         REGION=0M
+//*--------------------------------------------------------------
+//* Nightly batch run of babylonian-sqrt against the day's
+//* sqrt.dat extract.
+//*
+//* babylonian-sqrt's SELECT clauses ASSIGN TO literal filesystem
+//* names ("sqrt.dat", "sqrt.rpt", "sqrt.csv", "sqrt.ckp") rather
+//* than ddnames, so the program does not look anything up by DD
+//* name at run time -- it always opens those exact names relative
+//* to its current working directory.  STEP01 runs it under
+//* BPXBATCH as a shell command that cd's to /u/prodbatch/sqrt
+//* before invoking the program, so those relative opens land on
+//* the same files the DD PATH= statements below allocate/create/
+//* retain.  The binding that matters is the shell's cwd, not the
+//* ddname -- and unlike the old PARM='/u/prodbatch/sqrt', which
+//* babylonian-sqrt's PROCEDURE DIVISION (no USING clause) never
+//* read, this cd actually runs before the program starts.
+//*
+//* babylonian-sqrt (sqrt.cob + sub-sqrt.cob) is built with
+//* `cobc -x sqrt.cob sub-sqrt.cob -o sqrtprog`, producing the USS
+//* program object /u/prodbatch/sqrt/sqrtprog invoked below.  It
+//* runs as a Unix System Services executable, not an MVS load
+//* module, so there is no PGM=/STEPLIB load-library member named
+//* SQRT for it -- BPXBATCH SH runs it directly by path instead.
+//*
+//* babylonian-sqrt sets RETURN-CODE to 4 if any record was
+//* rejected as invalid input, aborted on the iteration cap, or
+//* found sqrt.ckp didn't match today's sqrt.dat, and 0 on a clean
+//* run; BPXBATCH reflects the shell command's exit status as the
+//* step's condition code.  STEP02 is gated on that code so a
+//* downstream step (load to the warehouse, wire the CSV to the
+//* reconciliation workbook, etc.) only runs after a clean pass;
+//* a nonzero RC is left for the scheduler to alert an operator on.
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=BPXBATCH,
+//            PARM='SH cd /u/prodbatch/sqrt && ./sqrtprog'
+//SQRTDAT  DD PATH='/u/prodbatch/sqrt/sqrt.dat',
+//            PATHOPTS=(ORDONLY)
+//SQRTRPT  DD PATH='/u/prodbatch/sqrt/sqrt.rpt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHMODE=(SIRWXU,SIRGRP,SIROTH),
+//            PATHDISP=(KEEP,DELETE)
+//SQRTCSV  DD PATH='/u/prodbatch/sqrt/sqrt.csv',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHMODE=(SIRWXU,SIRGRP,SIROTH),
+//            PATHDISP=(KEEP,DELETE)
+//SQRTCKP  DD PATH='/u/prodbatch/sqrt/sqrt.ckp',
+//            PATHOPTS=(ORDWR,OCREAT),
+//            PATHMODE=(SIRWXU,SIRGRP,SIROTH),
+//            PATHDISP=(KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* Bypassed only when STEP01's RC=4 (invalid input, an
+//* iteration-cap abort, or a stale checkpoint); runs whenever
+//* STEP01 ended clean (RC=0).
+//STEP02   EXEC PGM=SQRTNXT,COND=(4,EQ,STEP01)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SQRTCSV  DD PATH='/u/prodbatch/sqrt/sqrt.csv',
+//            PATHOPTS=(ORDONLY)
+//SYSOUT   DD SYSOUT=*
