@@ -7,20 +7,37 @@ data division.
   working-storage section.
     77 y2   pic 9(11)v9(6).
     77 n    pic 9(11)v9(6).
+    77 temp pic 9(11)v9(6).
   linkage section.
-    77 x    pic 9(11)v9(6).
-    77 y    pic 9(11)v9(6).
+    77 x         pic 9(11)v9(6).
+    77 y         pic 9(11)v9(6).
+    77 k         pic s9999.
+    77 diff      pic v9(5).
+    77 converged pic x.
+      88 has-converged value 'Y'.
+      88 not-converged value 'N'.
 
-procedure division using x, y.
+procedure division using x, y, k, diff, converged.
   *> Perform babylonian square root
   sqrt.
     compute y = x / 2.0.
     compute y2 = y + 1.0.
-    perform calc until y = y2.
+    move 0 to k.
+    move 'N' to converged.
+    perform calc until has-converged or k >= 1000.
     goback.
 
   *> 'Function': Calculate recursive portion of babylonian square root
   calc.
+    add 1 to k.
     compute n = x / y.
     move y to y2.
     compute y = (y + n) / 2.0.
+    compute temp = y - y2.
+    if temp < 0
+      compute temp = - temp
+    end-if.
+    if y = y2 or
+       ((y + y2) not = 0 and temp / (y + y2) <= diff)
+      move 'Y' to converged
+    end-if.
