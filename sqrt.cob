@@ -7,6 +7,13 @@ file-control.
   select input-file assign to "sqrt.dat"
   organization is line sequential.
   select standard-output assign to display.
+  select report-file assign to "sqrt.rpt"
+  organization is line sequential.
+  select checkpoint-file assign to "sqrt.ckp"
+  organization is line sequential
+  file status is ws-ckp-status.
+  select csv-file assign to "sqrt.csv"
+  organization is line sequential.
 
 data division.
 file section.
@@ -14,16 +21,48 @@ fd input-file.
   01 standard-input pic x(80).
 fd standard-output.
   01 out-line pic x(80).
+fd report-file.
+  01 rpt-line pic x(80).
+fd checkpoint-file.
+  01 ckp-record.
+    02 ckp-first-key pic s9(11)v9(6).
+    02 ckp-position   pic 9(7).
+    02 ckp-count      pic 9(7).
+    02 ckp-min        pic 9(11)v9(6).
+    02 ckp-max        pic 9(11)v9(6).
+    02 ckp-sum        pic 9(15)v9(6).
+fd csv-file.
+  01 csv-line pic x(40).
 working-storage section.
-77 g    pic 9(11)v9(6).
-77 g2   pic 9(11)v9(6).
-77 n    pic 9(11)v9(6).
-77 diff pic v9(5).
-77 z    pic 9(11)v9(6).
-77 k    pic s9999.
-77 x    pic 9(11)v9(6).
-77 y    pic 9(11)v9(6).
-77 temp pic 9(11)v9(6).
+77 csv-z pic z(11)9.9(6).
+77 csv-y pic z(11)9.9(6).
+77 wk-any-issue pic x value 'N'.
+  88 run-clean value 'N'.
+  88 run-had-issue value 'Y'.
+77 ws-ckp-status     pic xx.
+77 wk-checkpoint      pic 9(7) value 0.
+77 wk-records-read    pic 9(7) value 0.
+77 wk-ckp-value        pic 9(7) value 0.
+77 wk-ckp-remainder    pic 9(7) value 0.
+77 wk-first-key        pic s9(11)v9(6) value 0.
+77 wk-ckp-first-key    pic s9(11)v9(6) value 0.
+77 wk-ckp-stale        pic x value 'N'.
+  88 checkpoint-stale value 'Y'.
+  88 checkpoint-ok    value 'N'.
+77 diff      pic v9(5).
+77 z         pic 9(11)v9(6).
+77 k         pic s9999.
+77 x         pic 9(11)v9(6).
+77 y         pic 9(11)v9(6).
+77 temp      pic 9(11)v9(6).
+77 converged pic x.
+  88 has-converged value 'Y'.
+  88 not-converged value 'N'.
+77 wk-count pic 9(7)  value 0.
+77 wk-min   pic 9(11)v9(6) value 99999999999.999999.
+77 wk-max   pic 9(11)v9(6) value 0.
+77 wk-sum   pic 9(15)v9(6) value 0.
+77 wk-avg   pic 9(11)v9(6) value 0.
 01 in-card.
   02 in-z     pic s9(11)v9(6).
   02 in-diff  pic v9(5).
@@ -57,72 +96,193 @@ working-storage section.
   02 outp-z pic z(11)9.9(6).
   02 filler pic x(37) value
      ' Attempt aborted, too many iterations'.
-01 user-prompt.
-  02 filler pic x(31) value
-    'Input a value to be calculated:'.
+01 stale-ckp-mess.
+  02 filler pic x(53) value
+     'sqrt.ckp does not match sqrt.dat -- restarting fresh'.
+01 eof-flag pic x value 'N'.
+  88 no-more-records value 'N'.
+  88 end-of-file    value 'Y'.
+01 trailer-heading.
+  02 filler pic x(9) value spaces.
+  02 filler pic x(13) value 'Batch Summary'.
+01 trailer-count-line.
+  02 filler pic x value space.
+  02 filler pic x(20) value 'Records processed: '.
+  02 out-count pic zzzzzz9.
+01 trailer-min-line.
+  02 filler pic x value space.
+  02 filler pic x(20) value 'Minimum input:      '.
+  02 out-min pic z(11)9.9(6).
+01 trailer-max-line.
+  02 filler pic x value space.
+  02 filler pic x(20) value 'Maximum input:      '.
+  02 out-max pic z(11)9.9(6).
+01 trailer-avg-line.
+  02 filler pic x value space.
+  02 filler pic x(20) value 'Average root:       '.
+  02 out-avg pic z(11)9.9(6).
 
 procedure division.
-open input input-file, output standard-output.
-user-input.
-  write out-line from title-line after advancing 0 lines.
-  write out-line from user-prompt after advancing 1 lines.
-  accept in-z.
-
-sqrt.
-  compute g = in-z / 2.0.
-  compute g2 = g + 1.0.
-  perform calc until g = g2.
-  move in-z to out-z.
-  move g to out-y.
-
+perform load-checkpoint.
+open input input-file.
+open output standard-output.
+read input-file into in-card at end move 'Y' to eof-flag.
+if not end-of-file
+  move in-z to wk-first-key
+end-if.
+perform validate-checkpoint.
+if wk-checkpoint > 0
+  open extend report-file
+  open extend csv-file
+else
+  open output report-file
+  open output csv-file
+end-if.
 header.
-  write out-line from under-line.
-  write out-line from col-heads.
-  write out-line from under-line-2.
-  write out-line from print-line.
+  if checkpoint-stale
+    write out-line from stale-ckp-mess after advancing 0 lines
+    write out-line from title-line after advancing 1 lines
+  else
+    write out-line from title-line after advancing 0 lines
+  end-if.
+  write out-line from under-line after advancing 1 lines.
+  write out-line from col-heads after advancing 1 lines.
+  write out-line from under-line-2 after advancing 1 lines.
+  if wk-checkpoint = 0
+    if checkpoint-stale
+      write rpt-line from stale-ckp-mess after advancing 0 lines
+      write rpt-line from title-line after advancing 1 lines
+    else
+      write rpt-line from title-line after advancing 0 lines
+    end-if
+    write rpt-line from under-line after advancing 1 lines
+    write rpt-line from col-heads after advancing 1 lines
+    write rpt-line from under-line-2 after advancing 1 lines
+  end-if.
+
+s1.
+  perform until end-of-file
+    add 1 to wk-records-read
+    if wk-records-read > wk-checkpoint
+      if in-z > 0
+        perform sqrt
+      else
+        move in-z to ot-z
+        write out-line from error-mess after advancing 1 lines
+        write rpt-line from error-mess after advancing 1 lines
+        move 'Y' to wk-any-issue
+      end-if
+      divide wk-records-read by 100 giving wk-ckp-value
+        remainder wk-ckp-remainder
+      if wk-ckp-remainder = 0
+        move wk-records-read to wk-ckp-value
+        perform save-checkpoint
+      end-if
+    end-if
+    read input-file into in-card at end move 'Y' to eof-flag
+  end-perform.
+  perform trailer.
+  move 0 to wk-ckp-value.
+  perform save-checkpoint.
 
 finish.
-  close input-file, standard-output.
+  if run-had-issue
+    move 4 to return-code
+  end-if.
+  close input-file, standard-output, report-file, csv-file.
   stop run.
 
-calc.
-  compute n = in-z / g.
-  move g to g2.
-  compute g = (g + n) / 2.0.
+load-checkpoint.
+  open input checkpoint-file.
+  if ws-ckp-status = '00'
+    read checkpoint-file
+    if ws-ckp-status = '00'
+      move ckp-position to wk-checkpoint
+      if wk-checkpoint > 0
+        move ckp-first-key to wk-ckp-first-key
+        move ckp-count to wk-count
+        move ckp-min to wk-min
+        move ckp-max to wk-max
+        move ckp-sum to wk-sum
+      end-if
+    end-if
+    close checkpoint-file
+  end-if.
+
+validate-checkpoint.
+  move 'N' to wk-ckp-stale.
+  if wk-checkpoint > 0 and wk-ckp-first-key not = wk-first-key
+    move 'Y' to wk-ckp-stale
+    move 'Y' to wk-any-issue
+    move 0 to wk-checkpoint
+    move 0 to wk-count
+    move 0 to wk-sum
+    move 0 to wk-max
+    move 99999999999.999999 to wk-min
+  end-if.
 
+save-checkpoint.
+  move wk-ckp-value to ckp-position.
+  move wk-first-key to ckp-first-key.
+  move wk-count to ckp-count.
+  move wk-min to ckp-min.
+  move wk-max to ckp-max.
+  move wk-sum to ckp-sum.
+  open output checkpoint-file.
+  write ckp-record.
+  close checkpoint-file.
 
+sqrt.
+  move in-z to z.
+  move in-diff to diff.
+  call 'sub-sqrt' using z, y, k, diff, converged.
+  if not-converged and k >= 1000
+    move in-z to outp-z
+    write out-line from abort-mess after advancing 1 lines
+    write rpt-line from abort-mess after advancing 1 lines
+    move 'Y' to wk-any-issue
+  else
+    move in-z to out-z
+    move y to out-y
+    write out-line from print-line after advancing 1 lines
+    write rpt-line from print-line after advancing 1 lines
+    move in-z to csv-z
+    move y to csv-y
+    move spaces to csv-line
+    string function trim(csv-z) delimited by size
+      ',' delimited by size
+      function trim(csv-y) delimited by size
+      into csv-line
+    write csv-line
+    add 1 to wk-count
+    add y to wk-sum
+    if in-z < wk-min
+      move in-z to wk-min
+    end-if
+    if in-z > wk-max
+      move in-z to wk-max
+    end-if
+  end-if.
 
-*> s1.
-*>   read input-file into in-card at end go to finish.
-*>   if in-z > 0
-*>     go to b1
-*>   end-if.
-*>   move in-z to ot-z.
-*>   write out-line from error-mess after advancing 1 line.
-*>   go to s1.
-*> b1.
-*>   move in-diff to diff.
-*>   move in-z to z.
-*>   divide 2 into z giving x rounded.
-*>   perform s2 thru e2 varying k from 1 by 1 until k > 1000.
-*>   move in-z to outp-z.
-*>   write out-line from abort-mess after advancing 1 line.
-*>   go to s1.
-*> s2.
-*>   compute y rounded = 0.5 * (x + z / x).
-*>   subtract x from y giving temp.
-*>   if temp < 0 
-*>     compute temp = - temp
-*>   end-if.
-*>   if temp / (y + x) > diff 
-*>     go to e2
-*>   end-if.
-*>   move in-z to out-z.
-*>   move y to out-y.
-*>   write out-line from print-line after advancing 1 line.
-*>   go to s1.
-*> e2.
-*>   move y to x.
-*> finish.
-*>   close input-file, standard-output.
-*> stop run.
+trailer.
+  write out-line from under-line after advancing 1 lines.
+  write rpt-line from under-line after advancing 1 lines.
+  write out-line from trailer-heading after advancing 1 lines.
+  write rpt-line from trailer-heading after advancing 1 lines.
+  move wk-count to out-count.
+  write out-line from trailer-count-line after advancing 1 lines.
+  write rpt-line from trailer-count-line after advancing 1 lines.
+  if wk-count > 0
+    compute wk-avg = wk-sum / wk-count
+  else
+    move 0 to wk-min
+  end-if.
+  move wk-min to out-min.
+  write out-line from trailer-min-line after advancing 1 lines.
+  write rpt-line from trailer-min-line after advancing 1 lines.
+  move wk-max to out-max.
+  write out-line from trailer-max-line after advancing 1 lines.
+  write rpt-line from trailer-max-line after advancing 1 lines.
+  move wk-avg to out-avg.
+  write out-line from trailer-avg-line after advancing 1 lines.
+  write rpt-line from trailer-avg-line after advancing 1 lines.
